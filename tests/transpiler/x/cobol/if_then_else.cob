@@ -3,16 +3,203 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. MAIN.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CUSTOMER-STATUS.
+    SELECT RESULT-FILE ASSIGN TO "RESULT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RESULT-STATUS.
+    SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXCEPTION-STATUS.
+    SELECT EXTRACT-FILE ASSIGN TO "EXTRACT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXTRACT-STATUS.
+    SELECT RUNID-FILE ASSIGN TO "RUNIDOVR"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RUNID-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  CUSTOMER-FILE.
+01  CUSTOMER-REC.
+    COPY CUSTREC.
+
+FD  RESULT-FILE.
+01  RESULT-REC.
+    COPY CUSTREC.
+
+FD  EXCEPTION-FILE.
+01  EXCEPTION-REC.
+    05 EXC-CUST-ID PIC X(06).
+    05 EXC-AGE PIC X(03).
+    05 EXC-REASON-CODE PIC 9(02).
+    05 EXC-REASON-TEXT PIC X(40).
+
+FD  EXTRACT-FILE.
+01  EXTRACT-REC.
+    COPY EXTRECRD.
+
+FD  RUNID-FILE.
+01  RUNID-OVR-REC.
+    COPY RUNIDOVR.
+
 WORKING-STORAGE SECTION.
-01 X PIC 9(2) VALUE 12.
-01 MSG PIC X(100).
+01 WS-CUSTOMER-STATUS PIC X(02) VALUE "00".
+    88 WS-CUSTOMER-OK VALUE "00".
+01 WS-RESULT-STATUS PIC X(02) VALUE "00".
+    88 WS-RESULT-OK VALUE "00".
+01 WS-EXCEPTION-STATUS PIC X(02) VALUE "00".
+    88 WS-EXCEPTION-OK VALUE "00".
+01 WS-EXTRACT-STATUS PIC X(02) VALUE "00".
+    88 WS-EXTRACT-OK VALUE "00".
+    88 WS-EXTRACT-NOT-FOUND VALUE "35".
+01 WS-RUNID-STATUS PIC X(02) VALUE "00".
+    88 WS-RUNID-OK VALUE "00".
+01 WS-EOF-SW PIC X(01) VALUE "N".
+    88 WS-EOF VALUE "Y".
+    88 WS-NOT-EOF VALUE "N".
+01 WS-VALID-SW PIC X(01) VALUE "Y".
+    88 WS-RECORD-VALID VALUE "Y".
+    88 WS-RECORD-INVALID VALUE "N".
+01 WS-RUN-HEADER.
+    COPY RUNHDR.
+01 WS-HEADER-LINE.
+    05 FILLER PIC X(07) VALUE "RUN ID:".
+    05 WS-HDR-RUN-ID PIC X(12).
+    05 FILLER PIC X(05) VALUE SPACES.
+    05 FILLER PIC X(05) VALUE "DATE:".
+    05 WS-HDR-RUN-DATE PIC X(08).
+    05 FILLER PIC X(05) VALUE SPACES.
+    05 FILLER PIC X(05) VALUE "TIME:".
+    05 WS-HDR-RUN-TIME PIC X(08).
 
 PROCEDURE DIVISION.
-    IF X > 10
-    MOVE "yes" TO MSG
-ELSE
-    MOVE "no" TO MSG
-END-IF
-    DISPLAY MSG
+0000-MAIN-LOGIC.
+    PERFORM 0500-STAMP-RUN-HEADER
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+    PERFORM 9000-TERMINATE
     STOP RUN.
+
+0500-STAMP-RUN-HEADER.
+    ACCEPT RUNHDR-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT RUNHDR-RUN-TIME FROM TIME
+    STRING RUNHDR-RUN-DATE DELIMITED BY SIZE
+           RUNHDR-RUN-TIME(1:4) DELIMITED BY SIZE
+        INTO RUNHDR-RUN-ID
+    PERFORM 0550-APPLY-RUNID-OVERRIDE.
+
+0550-APPLY-RUNID-OVERRIDE.
+    OPEN INPUT RUNID-FILE
+    IF WS-RUNID-OK
+        READ RUNID-FILE
+            AT END CONTINUE
+            NOT AT END
+                MOVE RUNID-OVR-ID TO RUNHDR-RUN-ID
+                MOVE RUNID-OVR-DATE TO RUNHDR-RUN-DATE
+                MOVE RUNID-OVR-TIME TO RUNHDR-RUN-TIME
+        END-READ
+        CLOSE RUNID-FILE
+    END-IF.
+
+1000-INITIALIZE.
+    OPEN INPUT CUSTOMER-FILE
+    IF NOT WS-CUSTOMER-OK
+        DISPLAY "ERROR OPENING CUSTOMER-FILE, STATUS = " WS-CUSTOMER-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN OUTPUT RESULT-FILE
+    IF NOT WS-RESULT-OK
+        DISPLAY "ERROR OPENING RESULT-FILE, STATUS = " WS-RESULT-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN OUTPUT EXCEPTION-FILE
+    IF NOT WS-EXCEPTION-OK
+        DISPLAY "ERROR OPENING EXCEPTION-FILE, STATUS = " WS-EXCEPTION-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN EXTEND EXTRACT-FILE
+    IF WS-EXTRACT-NOT-FOUND
+        OPEN OUTPUT EXTRACT-FILE
+    END-IF
+    IF NOT WS-EXTRACT-OK
+        DISPLAY "ERROR OPENING EXTRACT-FILE, STATUS = " WS-EXTRACT-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    MOVE RUNHDR-RUN-ID TO WS-HDR-RUN-ID
+    MOVE RUNHDR-RUN-DATE TO WS-HDR-RUN-DATE
+    MOVE RUNHDR-RUN-TIME TO WS-HDR-RUN-TIME
+    DISPLAY WS-HEADER-LINE
+    PERFORM 2100-READ-CUSTOMER-RECORD.
+
+2000-PROCESS-FILE.
+    PERFORM 2150-VALIDATE-RECORD
+    IF WS-RECORD-VALID
+        PERFORM 2200-CLASSIFY-RECORD
+        PERFORM 2300-WRITE-RESULT-RECORD
+    END-IF
+    PERFORM 2100-READ-CUSTOMER-RECORD.
+
+2100-READ-CUSTOMER-RECORD.
+    READ CUSTOMER-FILE
+        AT END SET WS-EOF TO TRUE
+        NOT AT END CONTINUE
+    END-READ.
+
+2150-VALIDATE-RECORD.
+    SET WS-RECORD-VALID TO TRUE
+    IF AGE OF CUSTOMER-REC IS NOT NUMERIC
+        SET WS-RECORD-INVALID TO TRUE
+        MOVE 01 TO EXC-REASON-CODE
+        MOVE "AGE IS NOT NUMERIC" TO EXC-REASON-TEXT
+        PERFORM 2160-WRITE-EXCEPTION-RECORD
+    ELSE
+        IF AGE OF CUSTOMER-REC > 120
+            SET WS-RECORD-INVALID TO TRUE
+            MOVE 02 TO EXC-REASON-CODE
+            MOVE "AGE IS OUT OF RANGE" TO EXC-REASON-TEXT
+            PERFORM 2160-WRITE-EXCEPTION-RECORD
+        END-IF
+    END-IF.
+
+2160-WRITE-EXCEPTION-RECORD.
+    MOVE CUST-ID OF CUSTOMER-REC TO EXC-CUST-ID
+    MOVE AGE OF CUSTOMER-REC TO EXC-AGE
+    WRITE EXCEPTION-REC.
+
+2200-CLASSIFY-RECORD.
+    MOVE CORRESPONDING CUSTOMER-REC TO RESULT-REC
+    IF AGE OF CUSTOMER-REC > 10
+        MOVE "yes" TO CATEGORY OF RESULT-REC
+    ELSE
+        MOVE "no" TO CATEGORY OF RESULT-REC
+    END-IF
+    DISPLAY CATEGORY OF RESULT-REC.
+
+2300-WRITE-RESULT-RECORD.
+    WRITE RESULT-REC
+    PERFORM 2380-WRITE-EXTRACT-RECORD.
+
+2380-WRITE-EXTRACT-RECORD.
+    MOVE RUNHDR-RUN-ID TO EXT-RUN-ID
+    MOVE "IFTHEN" TO EXT-SOURCE-PROGRAM
+    MOVE CUST-ID OF RESULT-REC TO EXT-KEY
+    MOVE AGE OF RESULT-REC TO EXT-FIELD-1
+    MOVE SPACES TO EXT-FIELD-2
+    MOVE SPACES TO EXT-FIELD-3
+    MOVE CATEGORY OF RESULT-REC TO EXT-RESULT
+    WRITE EXTRACT-REC.
+
+9000-TERMINATE.
+    CLOSE CUSTOMER-FILE
+    CLOSE RESULT-FILE
+    CLOSE EXCEPTION-FILE
+    CLOSE EXTRACT-FILE.
