@@ -3,22 +3,306 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. MAIN.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AMOUNT-FILE ASSIGN TO "AMOUNTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AMOUNT-STATUS.
+    SELECT PRINT-FILE ASSIGN TO "PRINTOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PRINT-STATUS.
+    SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+    SELECT EXTRACT-FILE ASSIGN TO "EXTRACT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXTRACT-STATUS.
+    SELECT RUNID-FILE ASSIGN TO "RUNIDOVR"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RUNID-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  AMOUNT-FILE.
+01  AMOUNT-REC.
+    05 AMT-OP1 PIC 9(05).
+    05 AMT-OP2 PIC 9(05).
+    05 AMT-OP3 PIC 9(05).
+
+FD  PRINT-FILE.
+01  PRINT-REC PIC X(132).
+
+FD  AUDIT-FILE.
+01  AUDIT-REC.
+    05 AUD-RUN-ID PIC X(12).
+    05 AUD-TIMESTAMP PIC X(16).
+    05 AUD-EXPRESSION PIC X(20).
+    05 AUD-OP1 PIC 9(05).
+    05 AUD-OP2 PIC 9(05).
+    05 AUD-OP3 PIC 9(05).
+    05 AUD-RESULT PIC S9(11).
+    05 AUD-ERROR-FLAG PIC X(01).
+
+FD  EXTRACT-FILE.
+01  EXTRACT-REC.
+    COPY EXTRECRD.
+
+FD  RUNID-FILE.
+01  RUNID-OVR-REC.
+    COPY RUNIDOVR.
+
 WORKING-STORAGE SECTION.
-01 TMP PIC S9(9) VALUE 0.
+01 TMP PIC S9(9) COMP-3 VALUE 0.
 01 TMP-STR PIC Z(18).
+01 WS-RESULT-IDX PIC 9(02) COMP VALUE 0.
+01 WS-RESULT-TABLE.
+    05 WS-RESULT-ENTRY OCCURS 4 TIMES.
+        10 WS-RESULT-EXPR PIC X(20).
+        10 WS-RESULT-VALUE PIC S9(9) COMP-3.
+        10 WS-RESULT-ERROR-SW PIC X(01) VALUE "N".
+            88 WS-RESULT-HAD-ERROR VALUE "Y".
+01 WS-SIZE-ERROR-SW PIC X(01) VALUE "N".
+    88 WS-SIZE-ERROR VALUE "Y".
+    88 WS-SIZE-OK VALUE "N".
+01 WS-AMOUNT-STATUS PIC X(02) VALUE "00".
+    88 WS-AMOUNT-OK VALUE "00".
+    88 WS-AMOUNT-EOF VALUE "10".
+01 WS-EOF-SW PIC X(01) VALUE "N".
+    88 WS-EOF VALUE "Y".
+    88 WS-NOT-EOF VALUE "N".
+01 WS-PRINT-STATUS PIC X(02) VALUE "00".
+    88 WS-PRINT-OK VALUE "00".
+01 WS-AUDIT-STATUS PIC X(02) VALUE "00".
+    88 WS-AUDIT-OK VALUE "00".
+    88 WS-AUDIT-NOT-FOUND VALUE "35".
+01 WS-EXTRACT-STATUS PIC X(02) VALUE "00".
+    88 WS-EXTRACT-OK VALUE "00".
+    88 WS-EXTRACT-NOT-FOUND VALUE "35".
+01 WS-RUNID-STATUS PIC X(02) VALUE "00".
+    88 WS-RUNID-OK VALUE "00".
+01 WS-EXTRACT-KEY-ED PIC Z(09)9.
+01 WS-RUN-HEADER.
+    COPY RUNHDR.
+01 WS-HEADER-LINE.
+    05 FILLER PIC X(08) VALUE "RUN ID:".
+    05 WS-HDR-RUN-ID PIC X(12).
+    05 FILLER PIC X(05) VALUE SPACES.
+    05 FILLER PIC X(08) VALUE "DATE:".
+    05 WS-HDR-RUN-DATE PIC X(08).
+    05 FILLER PIC X(05) VALUE SPACES.
+    05 FILLER PIC X(08) VALUE "TIME:".
+    05 WS-HDR-RUN-TIME PIC X(08).
+01 WS-AUDIT-TIME-NOW PIC X(08) VALUE SPACES.
+01 WS-TMP-COUNT PIC 9(09) COMP VALUE 0.
+01 WS-EXTRACT-SEQ PIC 9(09) COMP VALUE 0.
+01 WS-TMP-SUM PIC S9(11) VALUE 0.
+01 WS-TMP-AVG PIC S9(09)V9(4) VALUE 0.
+01 WS-SUMMARY-LINE.
+    05 FILLER PIC X(20) VALUE "RECORD COUNT:".
+    05 WS-COUNT-ED PIC ZZZ,ZZZ,ZZ9.
+    05 FILLER PIC X(05) VALUE SPACES.
+    05 FILLER PIC X(10) VALUE "SUM:".
+    05 WS-SUM-ED PIC -(10)9.
+    05 FILLER PIC X(05) VALUE SPACES.
+    05 FILLER PIC X(10) VALUE "AVERAGE:".
+    05 WS-AVG-ED PIC -(8)9.9999.
 
 PROCEDURE DIVISION.
-    COMPUTE TMP = 1 + 2 * 3
-    MOVE TMP TO TMP-STR
-    DISPLAY FUNCTION TRIM(TMP-STR)
-    COMPUTE TMP = (1 + 2) * 3
-    MOVE TMP TO TMP-STR
-    DISPLAY FUNCTION TRIM(TMP-STR)
-    COMPUTE TMP = 2 * 3 + 1
-    MOVE TMP TO TMP-STR
-    DISPLAY FUNCTION TRIM(TMP-STR)
-    COMPUTE TMP = 2 * (3 + 1)
-    MOVE TMP TO TMP-STR
-    DISPLAY FUNCTION TRIM(TMP-STR)
+0000-MAIN-LOGIC.
+    PERFORM 0500-STAMP-RUN-HEADER
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+    PERFORM 9000-TERMINATE
     STOP RUN.
+
+0500-STAMP-RUN-HEADER.
+    ACCEPT RUNHDR-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT RUNHDR-RUN-TIME FROM TIME
+    STRING RUNHDR-RUN-DATE DELIMITED BY SIZE
+           RUNHDR-RUN-TIME(1:4) DELIMITED BY SIZE
+        INTO RUNHDR-RUN-ID
+    PERFORM 0550-APPLY-RUNID-OVERRIDE.
+
+0550-APPLY-RUNID-OVERRIDE.
+    OPEN INPUT RUNID-FILE
+    IF WS-RUNID-OK
+        READ RUNID-FILE
+            AT END CONTINUE
+            NOT AT END
+                MOVE RUNID-OVR-ID TO RUNHDR-RUN-ID
+                MOVE RUNID-OVR-DATE TO RUNHDR-RUN-DATE
+                MOVE RUNID-OVR-TIME TO RUNHDR-RUN-TIME
+        END-READ
+        CLOSE RUNID-FILE
+    END-IF.
+
+1000-INITIALIZE.
+    OPEN INPUT AMOUNT-FILE
+    IF NOT WS-AMOUNT-OK
+        DISPLAY "ERROR OPENING AMOUNT-FILE, STATUS = " WS-AMOUNT-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN EXTEND AUDIT-FILE
+    IF WS-AUDIT-NOT-FOUND
+        OPEN OUTPUT AUDIT-FILE
+    END-IF
+    IF NOT WS-AUDIT-OK
+        DISPLAY "ERROR OPENING AUDIT-FILE, STATUS = " WS-AUDIT-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN EXTEND EXTRACT-FILE
+    IF WS-EXTRACT-NOT-FOUND
+        OPEN OUTPUT EXTRACT-FILE
+    END-IF
+    IF NOT WS-EXTRACT-OK
+        DISPLAY "ERROR OPENING EXTRACT-FILE, STATUS = " WS-EXTRACT-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    PERFORM 2100-READ-AMOUNT-RECORD.
+
+2000-PROCESS-FILE.
+    PERFORM 2200-COMPUTE-PRECEDENCE
+    PERFORM 2100-READ-AMOUNT-RECORD.
+
+2100-READ-AMOUNT-RECORD.
+    READ AMOUNT-FILE
+        AT END SET WS-EOF TO TRUE
+        NOT AT END CONTINUE
+    END-READ.
+
+2200-COMPUTE-PRECEDENCE.
+    MOVE "N" TO WS-RESULT-ERROR-SW(1)
+    MOVE "N" TO WS-RESULT-ERROR-SW(2)
+    MOVE "N" TO WS-RESULT-ERROR-SW(3)
+    MOVE "N" TO WS-RESULT-ERROR-SW(4)
+    COMPUTE TMP = AMT-OP1 + AMT-OP2 * AMT-OP3
+        ON SIZE ERROR
+            DISPLAY "SIZE ERROR: OP1 + OP2 * OP3 OVERFLOWED TMP"
+            SET WS-SIZE-ERROR TO TRUE
+            SET WS-RESULT-HAD-ERROR(1) TO TRUE
+    END-COMPUTE
+    MOVE "OP1 + OP2 * OP3" TO WS-RESULT-EXPR(1)
+    IF WS-RESULT-HAD-ERROR(1)
+        MOVE 0 TO WS-RESULT-VALUE(1)
+    ELSE
+        MOVE TMP TO WS-RESULT-VALUE(1)
+    END-IF
+    COMPUTE TMP = (AMT-OP1 + AMT-OP2) * AMT-OP3
+        ON SIZE ERROR
+            DISPLAY "SIZE ERROR: (OP1 + OP2) * OP3 OVERFLOWED TMP"
+            SET WS-SIZE-ERROR TO TRUE
+            SET WS-RESULT-HAD-ERROR(2) TO TRUE
+    END-COMPUTE
+    MOVE "(OP1 + OP2) * OP3" TO WS-RESULT-EXPR(2)
+    IF WS-RESULT-HAD-ERROR(2)
+        MOVE 0 TO WS-RESULT-VALUE(2)
+    ELSE
+        MOVE TMP TO WS-RESULT-VALUE(2)
+    END-IF
+    COMPUTE TMP = AMT-OP2 * AMT-OP3 + AMT-OP1
+        ON SIZE ERROR
+            DISPLAY "SIZE ERROR: OP2 * OP3 + OP1 OVERFLOWED TMP"
+            SET WS-SIZE-ERROR TO TRUE
+            SET WS-RESULT-HAD-ERROR(3) TO TRUE
+    END-COMPUTE
+    MOVE "OP2 * OP3 + OP1" TO WS-RESULT-EXPR(3)
+    IF WS-RESULT-HAD-ERROR(3)
+        MOVE 0 TO WS-RESULT-VALUE(3)
+    ELSE
+        MOVE TMP TO WS-RESULT-VALUE(3)
+    END-IF
+    COMPUTE TMP = AMT-OP2 * (AMT-OP3 + AMT-OP1)
+        ON SIZE ERROR
+            DISPLAY "SIZE ERROR: OP2 * (OP3 + OP1) OVERFLOWED TMP"
+            SET WS-SIZE-ERROR TO TRUE
+            SET WS-RESULT-HAD-ERROR(4) TO TRUE
+    END-COMPUTE
+    MOVE "OP2 * (OP3 + OP1)" TO WS-RESULT-EXPR(4)
+    IF WS-RESULT-HAD-ERROR(4)
+        MOVE 0 TO WS-RESULT-VALUE(4)
+    ELSE
+        MOVE TMP TO WS-RESULT-VALUE(4)
+    END-IF
+    PERFORM 2280-PROCESS-RESULTS
+        VARYING WS-RESULT-IDX FROM 1 BY 1
+        UNTIL WS-RESULT-IDX > 4.
+
+2280-PROCESS-RESULTS.
+    MOVE WS-RESULT-VALUE(WS-RESULT-IDX) TO TMP-STR
+    DISPLAY FUNCTION TRIM(TMP-STR)
+    PERFORM 2300-ACCUMULATE-TOTALS
+    PERFORM 2350-WRITE-AUDIT-RECORD
+    PERFORM 2380-WRITE-EXTRACT-RECORD.
+
+2300-ACCUMULATE-TOTALS.
+    IF NOT WS-RESULT-HAD-ERROR(WS-RESULT-IDX)
+        ADD 1 TO WS-TMP-COUNT
+        ADD WS-RESULT-VALUE(WS-RESULT-IDX) TO WS-TMP-SUM
+    END-IF.
+
+2350-WRITE-AUDIT-RECORD.
+    ACCEPT WS-AUDIT-TIME-NOW FROM TIME
+    MOVE RUNHDR-RUN-ID TO AUD-RUN-ID
+    STRING RUNHDR-RUN-DATE DELIMITED BY SIZE
+           WS-AUDIT-TIME-NOW DELIMITED BY SIZE
+        INTO AUD-TIMESTAMP
+    MOVE WS-RESULT-EXPR(WS-RESULT-IDX) TO AUD-EXPRESSION
+    MOVE AMT-OP1 TO AUD-OP1
+    MOVE AMT-OP2 TO AUD-OP2
+    MOVE AMT-OP3 TO AUD-OP3
+    MOVE WS-RESULT-VALUE(WS-RESULT-IDX) TO AUD-RESULT
+    MOVE WS-RESULT-ERROR-SW(WS-RESULT-IDX) TO AUD-ERROR-FLAG
+    WRITE AUDIT-REC.
+
+2380-WRITE-EXTRACT-RECORD.
+    ADD 1 TO WS-EXTRACT-SEQ
+    MOVE WS-EXTRACT-SEQ TO WS-EXTRACT-KEY-ED
+    MOVE RUNHDR-RUN-ID TO EXT-RUN-ID
+    MOVE "PRECEDNC" TO EXT-SOURCE-PROGRAM
+    MOVE WS-EXTRACT-KEY-ED TO EXT-KEY
+    MOVE AMT-OP1 TO EXT-FIELD-1
+    MOVE AMT-OP2 TO EXT-FIELD-2
+    MOVE AMT-OP3 TO EXT-FIELD-3
+    IF WS-RESULT-HAD-ERROR(WS-RESULT-IDX)
+        MOVE "*SIZE ERROR*" TO EXT-RESULT
+    ELSE
+        MOVE FUNCTION TRIM(TMP-STR) TO EXT-RESULT
+    END-IF
+    WRITE EXTRACT-REC.
+
+9000-TERMINATE.
+    CLOSE AMOUNT-FILE
+    CLOSE AUDIT-FILE
+    CLOSE EXTRACT-FILE
+    PERFORM 9100-WRITE-SUMMARY
+    IF WS-SIZE-ERROR
+        MOVE 4 TO RETURN-CODE
+    END-IF.
+
+9100-WRITE-SUMMARY.
+    IF WS-TMP-COUNT > 0
+        COMPUTE WS-TMP-AVG = WS-TMP-SUM / WS-TMP-COUNT
+    ELSE
+        MOVE 0 TO WS-TMP-AVG
+    END-IF
+    MOVE WS-TMP-COUNT TO WS-COUNT-ED
+    MOVE WS-TMP-SUM TO WS-SUM-ED
+    MOVE WS-TMP-AVG TO WS-AVG-ED
+    OPEN OUTPUT PRINT-FILE
+    IF NOT WS-PRINT-OK
+        DISPLAY "ERROR OPENING PRINT-FILE, STATUS = " WS-PRINT-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    MOVE RUNHDR-RUN-ID TO WS-HDR-RUN-ID
+    MOVE RUNHDR-RUN-DATE TO WS-HDR-RUN-DATE
+    MOVE RUNHDR-RUN-TIME TO WS-HDR-RUN-TIME
+    MOVE WS-HEADER-LINE TO PRINT-REC
+    WRITE PRINT-REC
+    MOVE WS-SUMMARY-LINE TO PRINT-REC
+    WRITE PRINT-REC
+    CLOSE PRINT-FILE.
