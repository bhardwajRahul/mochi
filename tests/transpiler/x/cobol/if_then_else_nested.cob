@@ -3,20 +3,505 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. MAIN.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT THRESHOLD-FILE ASSIGN TO "THRESHLD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-THRESHOLD-STATUS.
+    SELECT AGE-FILE ASSIGN TO "AGES"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AGE-STATUS.
+    SELECT DIST-FILE ASSIGN TO "DISTRIB"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-DIST-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-STATUS.
+    SELECT BASELINE-FILE ASSIGN TO "BASELINE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-BASELINE-STATUS.
+    SELECT CONTROL-FILE ASSIGN TO "CTLRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CONTROL-STATUS.
+    SELECT EXTRACT-FILE ASSIGN TO "EXTRACT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXTRACT-STATUS.
+    SELECT NEST-RESULT-FILE ASSIGN TO "NESTRSLT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-NEST-RESULT-STATUS.
+    SELECT RUNID-FILE ASSIGN TO "RUNIDOVR"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RUNID-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  THRESHOLD-FILE.
+01  THRESHOLD-REC.
+    05 THR-BIG-CUTOFF PIC 9(03).
+    05 THR-MEDIUM-CUTOFF PIC 9(03).
+    05 THR-SMALL-CUTOFF PIC 9(03).
+    05 THR-RECON-PCT PIC 9(03).
+
+FD  AGE-FILE.
+01  AGE-REC.
+    05 AGE-KEY PIC 9(06).
+    05 AGE-VALUE PIC S9(03) SIGN IS TRAILING SEPARATE CHARACTER.
+
+FD  DIST-FILE.
+01  DIST-REC PIC X(132).
+
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-REC.
+    05 CKPT-LAST-KEY PIC 9(06).
+    05 CKPT-BIG-COUNT PIC 9(07).
+    05 CKPT-MEDIUM-COUNT PIC 9(07).
+    05 CKPT-SMALL-COUNT PIC 9(07).
+    05 CKPT-TINY-COUNT PIC 9(07).
+    05 CKPT-NEGATIVE-COUNT PIC 9(07).
+
+FD  BASELINE-FILE.
+01  BASELINE-REC.
+    05 BASE-BIG-COUNT PIC 9(07).
+    05 BASE-MEDIUM-COUNT PIC 9(07).
+    05 BASE-SMALL-COUNT PIC 9(07).
+    05 BASE-TINY-COUNT PIC 9(07).
+    05 BASE-NEGATIVE-COUNT PIC 9(07).
+
+FD  CONTROL-FILE.
+01  CONTROL-REC PIC X(132).
+
+FD  EXTRACT-FILE.
+01  EXTRACT-REC.
+    COPY EXTRECRD.
+
+FD  NEST-RESULT-FILE.
+01  NEST-RESULT-REC.
+    05 NR-AGE-KEY PIC 9(06).
+    05 NR-CATEGORY PIC X(10).
+
+FD  RUNID-FILE.
+01  RUNID-OVR-REC.
+    COPY RUNIDOVR.
+
 WORKING-STORAGE SECTION.
-01 X PIC 9 VALUE 8.
+01 X PIC S9(03) SIGN IS TRAILING SEPARATE CHARACTER VALUE 8.
 01 MSG PIC X(100).
+01 WS-THRESHOLD-STATUS PIC X(02) VALUE "00".
+    88 WS-THRESHOLD-OK VALUE "00".
+01 WS-AGE-STATUS PIC X(02) VALUE "00".
+    88 WS-AGE-OK VALUE "00".
+01 WS-DIST-STATUS PIC X(02) VALUE "00".
+    88 WS-DIST-OK VALUE "00".
+01 WS-CHECKPOINT-STATUS PIC X(02) VALUE "00".
+    88 WS-CHECKPOINT-OK VALUE "00".
+01 WS-BASELINE-STATUS PIC X(02) VALUE "00".
+    88 WS-BASELINE-OK VALUE "00".
+01 WS-CONTROL-STATUS PIC X(02) VALUE "00".
+    88 WS-CONTROL-OK VALUE "00".
+01 WS-EXTRACT-STATUS PIC X(02) VALUE "00".
+    88 WS-EXTRACT-OK VALUE "00".
+    88 WS-EXTRACT-NOT-FOUND VALUE "35".
+01 WS-NEST-RESULT-STATUS PIC X(02) VALUE "00".
+    88 WS-NEST-RESULT-OK VALUE "00".
+    88 WS-NEST-RESULT-NOT-FOUND VALUE "35".
+01 WS-RUNID-STATUS PIC X(02) VALUE "00".
+    88 WS-RUNID-OK VALUE "00".
+01 WS-EXTRACT-KEY-ED PIC Z(05)9.
+01 WS-X-ED PIC -(3)9.
+01 WS-BASELINE-AVAILABLE-SW PIC X(01) VALUE "N".
+    88 WS-BASELINE-AVAILABLE VALUE "Y".
+01 WS-EOF-SW PIC X(01) VALUE "N".
+    88 WS-EOF VALUE "Y".
+    88 WS-NOT-EOF VALUE "N".
+01 WS-LAST-CHECKPOINT-KEY PIC 9(06) VALUE 0.
+01 WS-CHECKPOINT-INTERVAL PIC 9(04) VALUE 5.
+01 WS-RECS-SINCE-CHECKPOINT PIC 9(04) VALUE 0.
+01 WS-BIG-CUTOFF PIC 9(03) VALUE 10.
+01 WS-MEDIUM-CUTOFF PIC 9(03) VALUE 5.
+01 WS-SMALL-CUTOFF PIC 9(03) VALUE 2.
+01 WS-RECON-PCT PIC 9(03) VALUE 10.
+01 WS-BAND-COUNTS.
+    05 WS-BIG-COUNT PIC 9(07) VALUE 0.
+    05 WS-MEDIUM-COUNT PIC 9(07) VALUE 0.
+    05 WS-SMALL-COUNT PIC 9(07) VALUE 0.
+    05 WS-TINY-COUNT PIC 9(07) VALUE 0.
+    05 WS-NEGATIVE-COUNT PIC 9(07) VALUE 0.
+01 WS-CURRENT-TOTAL PIC 9(08) VALUE 0.
+01 WS-PRIOR-TOTAL PIC 9(08) VALUE 0.
+01 WS-BAND-IDX PIC 9(02) COMP VALUE 0.
+01 WS-BAND-DATA.
+    05 WS-BAND-ENTRY OCCURS 5 TIMES.
+        10 WS-BAND-NAME PIC X(10).
+        10 WS-BAND-CURRENT-COUNT PIC 9(07).
+        10 WS-BAND-PRIOR-COUNT PIC 9(07).
+01 WS-CURRENT-SHARE PIC S9(03)V9(02) VALUE 0.
+01 WS-PRIOR-SHARE PIC S9(03)V9(02) VALUE 0.
+01 WS-SHARE-DELTA PIC S9(03)V9(02) VALUE 0.
+01 WS-CONTROL-LINE.
+    05 FILLER PIC X(05) VALUE "BAND:".
+    05 WS-CTL-BAND PIC X(10).
+    05 FILLER PIC X(02) VALUE SPACES.
+    05 FILLER PIC X(11) VALUE "PRIOR PCT:".
+    05 WS-CTL-PRIOR-PCT PIC ZZ9.99.
+    05 FILLER PIC X(02) VALUE SPACES.
+    05 FILLER PIC X(13) VALUE "CURRENT PCT:".
+    05 WS-CTL-CURRENT-PCT PIC ZZ9.99.
+    05 FILLER PIC X(02) VALUE SPACES.
+    05 WS-CTL-FLAG PIC X(11) VALUE SPACES.
+01 WS-DIST-LINE.
+    05 FILLER PIC X(10) VALUE "BIG:".
+    05 WS-BIG-ED PIC ZZZ,ZZ9.
+    05 FILLER PIC X(05) VALUE SPACES.
+    05 FILLER PIC X(10) VALUE "MEDIUM:".
+    05 WS-MEDIUM-ED PIC ZZZ,ZZ9.
+    05 FILLER PIC X(05) VALUE SPACES.
+    05 FILLER PIC X(10) VALUE "SMALL:".
+    05 WS-SMALL-ED PIC ZZZ,ZZ9.
+    05 FILLER PIC X(05) VALUE SPACES.
+    05 FILLER PIC X(10) VALUE "TINY:".
+    05 WS-TINY-ED PIC ZZZ,ZZ9.
+    05 FILLER PIC X(05) VALUE SPACES.
+    05 FILLER PIC X(10) VALUE "NEGATIVE:".
+    05 WS-NEGATIVE-ED PIC ZZZ,ZZ9.
+01 WS-RUN-HEADER.
+    COPY RUNHDR.
+01 WS-HEADER-LINE.
+    05 FILLER PIC X(07) VALUE "RUN ID:".
+    05 WS-HDR-RUN-ID PIC X(12).
+    05 FILLER PIC X(05) VALUE SPACES.
+    05 FILLER PIC X(05) VALUE "DATE:".
+    05 WS-HDR-RUN-DATE PIC X(08).
+    05 FILLER PIC X(05) VALUE SPACES.
+    05 FILLER PIC X(05) VALUE "TIME:".
+    05 WS-HDR-RUN-TIME PIC X(08).
 
 PROCEDURE DIVISION.
-    IF X > 10
-    MOVE "big" TO MSG
-ELSE
-    IF X > 5
-    MOVE "medium" TO MSG
-ELSE
-    MOVE "small" TO MSG
-END-IF
-END-IF
-    DISPLAY MSG
+0000-MAIN-LOGIC.
+    PERFORM 0500-STAMP-RUN-HEADER
+    PERFORM 1000-LOAD-THRESHOLDS
+    PERFORM 1050-LOAD-CHECKPOINT
+    PERFORM 1060-LOAD-BASELINE
+    PERFORM 1100-INITIALIZE-FILES
+    PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+    PERFORM 9000-TERMINATE
     STOP RUN.
+
+0500-STAMP-RUN-HEADER.
+    ACCEPT RUNHDR-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT RUNHDR-RUN-TIME FROM TIME
+    STRING RUNHDR-RUN-DATE DELIMITED BY SIZE
+           RUNHDR-RUN-TIME(1:4) DELIMITED BY SIZE
+        INTO RUNHDR-RUN-ID
+    PERFORM 0550-APPLY-RUNID-OVERRIDE.
+
+0550-APPLY-RUNID-OVERRIDE.
+    OPEN INPUT RUNID-FILE
+    IF WS-RUNID-OK
+        READ RUNID-FILE
+            AT END CONTINUE
+            NOT AT END
+                MOVE RUNID-OVR-ID TO RUNHDR-RUN-ID
+                MOVE RUNID-OVR-DATE TO RUNHDR-RUN-DATE
+                MOVE RUNID-OVR-TIME TO RUNHDR-RUN-TIME
+        END-READ
+        CLOSE RUNID-FILE
+    END-IF.
+
+1000-LOAD-THRESHOLDS.
+    OPEN INPUT THRESHOLD-FILE
+    IF WS-THRESHOLD-OK
+        READ THRESHOLD-FILE
+            AT END CONTINUE
+            NOT AT END
+                MOVE THR-BIG-CUTOFF TO WS-BIG-CUTOFF
+                MOVE THR-MEDIUM-CUTOFF TO WS-MEDIUM-CUTOFF
+                MOVE THR-SMALL-CUTOFF TO WS-SMALL-CUTOFF
+                IF THR-RECON-PCT IS NUMERIC AND THR-RECON-PCT > 0
+                    MOVE THR-RECON-PCT TO WS-RECON-PCT
+                END-IF
+        END-READ
+        CLOSE THRESHOLD-FILE
+    ELSE
+        DISPLAY "THRESHOLD-FILE NOT AVAILABLE, USING DEFAULT BANDS"
+    END-IF.
+
+1050-LOAD-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-OK
+        READ CHECKPOINT-FILE
+            AT END CONTINUE
+            NOT AT END
+                MOVE CKPT-LAST-KEY TO WS-LAST-CHECKPOINT-KEY
+                MOVE CKPT-BIG-COUNT TO WS-BIG-COUNT
+                MOVE CKPT-MEDIUM-COUNT TO WS-MEDIUM-COUNT
+                MOVE CKPT-SMALL-COUNT TO WS-SMALL-COUNT
+                MOVE CKPT-TINY-COUNT TO WS-TINY-COUNT
+                MOVE CKPT-NEGATIVE-COUNT TO WS-NEGATIVE-COUNT
+                DISPLAY "RESTARTING AFTER CHECKPOINT KEY " WS-LAST-CHECKPOINT-KEY
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+1060-LOAD-BASELINE.
+    OPEN INPUT BASELINE-FILE
+    IF WS-BASELINE-OK
+        READ BASELINE-FILE
+            AT END CONTINUE
+            NOT AT END
+                MOVE BASE-BIG-COUNT TO WS-BAND-PRIOR-COUNT(1)
+                MOVE BASE-MEDIUM-COUNT TO WS-BAND-PRIOR-COUNT(2)
+                MOVE BASE-SMALL-COUNT TO WS-BAND-PRIOR-COUNT(3)
+                MOVE BASE-TINY-COUNT TO WS-BAND-PRIOR-COUNT(4)
+                MOVE BASE-NEGATIVE-COUNT TO WS-BAND-PRIOR-COUNT(5)
+                SET WS-BASELINE-AVAILABLE TO TRUE
+        END-READ
+        CLOSE BASELINE-FILE
+    END-IF.
+
+1100-INITIALIZE-FILES.
+    OPEN INPUT AGE-FILE
+    IF NOT WS-AGE-OK
+        DISPLAY "ERROR OPENING AGE-FILE, STATUS = " WS-AGE-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN EXTEND EXTRACT-FILE
+    IF WS-EXTRACT-NOT-FOUND
+        OPEN OUTPUT EXTRACT-FILE
+    END-IF
+    IF NOT WS-EXTRACT-OK
+        DISPLAY "ERROR OPENING EXTRACT-FILE, STATUS = " WS-EXTRACT-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    IF WS-LAST-CHECKPOINT-KEY > 0
+        OPEN EXTEND NEST-RESULT-FILE
+        IF WS-NEST-RESULT-NOT-FOUND
+            OPEN OUTPUT NEST-RESULT-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT NEST-RESULT-FILE
+    END-IF
+    IF NOT WS-NEST-RESULT-OK
+        DISPLAY "ERROR OPENING NEST-RESULT-FILE, STATUS = " WS-NEST-RESULT-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    PERFORM 2100-READ-AGE-RECORD.
+
+2000-PROCESS-FILE.
+    IF AGE-KEY > WS-LAST-CHECKPOINT-KEY
+        PERFORM 2200-CLASSIFY-X
+        PERFORM 2300-TALLY-BAND
+        DISPLAY MSG
+        PERFORM 2360-WRITE-NEST-RESULT-RECORD
+        PERFORM 2380-WRITE-EXTRACT-RECORD
+        PERFORM 2400-CHECKPOINT-IF-DUE
+    END-IF
+    PERFORM 2100-READ-AGE-RECORD.
+
+2360-WRITE-NEST-RESULT-RECORD.
+    MOVE AGE-KEY TO NR-AGE-KEY
+    MOVE MSG TO NR-CATEGORY
+    WRITE NEST-RESULT-REC.
+
+2380-WRITE-EXTRACT-RECORD.
+    MOVE AGE-KEY TO WS-EXTRACT-KEY-ED
+    MOVE RUNHDR-RUN-ID TO EXT-RUN-ID
+    MOVE "IFTHNEST" TO EXT-SOURCE-PROGRAM
+    MOVE WS-EXTRACT-KEY-ED TO EXT-KEY
+    MOVE X TO WS-X-ED
+    MOVE WS-X-ED TO EXT-FIELD-1
+    MOVE SPACES TO EXT-FIELD-2
+    MOVE SPACES TO EXT-FIELD-3
+    MOVE MSG TO EXT-RESULT
+    WRITE EXTRACT-REC.
+
+2100-READ-AGE-RECORD.
+    READ AGE-FILE
+        AT END SET WS-EOF TO TRUE
+        NOT AT END MOVE AGE-VALUE TO X
+    END-READ.
+
+2400-CHECKPOINT-IF-DUE.
+    ADD 1 TO WS-RECS-SINCE-CHECKPOINT
+    IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+        PERFORM 2410-WRITE-CHECKPOINT
+        MOVE 0 TO WS-RECS-SINCE-CHECKPOINT
+    END-IF.
+
+2410-WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF NOT WS-CHECKPOINT-OK
+        DISPLAY "ERROR OPENING CHECKPOINT-FILE, STATUS = " WS-CHECKPOINT-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    MOVE AGE-KEY TO CKPT-LAST-KEY
+    MOVE WS-BIG-COUNT TO CKPT-BIG-COUNT
+    MOVE WS-MEDIUM-COUNT TO CKPT-MEDIUM-COUNT
+    MOVE WS-SMALL-COUNT TO CKPT-SMALL-COUNT
+    MOVE WS-TINY-COUNT TO CKPT-TINY-COUNT
+    MOVE WS-NEGATIVE-COUNT TO CKPT-NEGATIVE-COUNT
+    WRITE CHECKPOINT-REC
+    CLOSE CHECKPOINT-FILE.
+
+2200-CLASSIFY-X.
+    IF X < 0
+        MOVE "negative" TO MSG
+    ELSE
+        IF X > WS-BIG-CUTOFF
+            MOVE "big" TO MSG
+        ELSE
+            IF X > WS-MEDIUM-CUTOFF
+                MOVE "medium" TO MSG
+            ELSE
+                IF X > WS-SMALL-CUTOFF
+                    MOVE "small" TO MSG
+                ELSE
+                    MOVE "tiny" TO MSG
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+
+2300-TALLY-BAND.
+    EVALUATE MSG
+        WHEN "big"
+            ADD 1 TO WS-BIG-COUNT
+        WHEN "medium"
+            ADD 1 TO WS-MEDIUM-COUNT
+        WHEN "small"
+            ADD 1 TO WS-SMALL-COUNT
+        WHEN "tiny"
+            ADD 1 TO WS-TINY-COUNT
+        WHEN "negative"
+            ADD 1 TO WS-NEGATIVE-COUNT
+    END-EVALUATE.
+
+9000-TERMINATE.
+    CLOSE AGE-FILE
+    CLOSE EXTRACT-FILE
+    CLOSE NEST-RESULT-FILE
+    PERFORM 9100-WRITE-DISTRIBUTION
+    PERFORM 9150-WRITE-CONTROL-REPORT
+    PERFORM 9180-SAVE-BASELINE
+    PERFORM 9200-CLEAR-CHECKPOINT.
+
+9200-CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF NOT WS-CHECKPOINT-OK
+        DISPLAY "ERROR OPENING CHECKPOINT-FILE, STATUS = " WS-CHECKPOINT-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    MOVE 0 TO CKPT-LAST-KEY
+    MOVE 0 TO CKPT-BIG-COUNT
+    MOVE 0 TO CKPT-MEDIUM-COUNT
+    MOVE 0 TO CKPT-SMALL-COUNT
+    MOVE 0 TO CKPT-TINY-COUNT
+    MOVE 0 TO CKPT-NEGATIVE-COUNT
+    WRITE CHECKPOINT-REC
+    CLOSE CHECKPOINT-FILE.
+
+9100-WRITE-DISTRIBUTION.
+    MOVE WS-BIG-COUNT TO WS-BIG-ED
+    MOVE WS-MEDIUM-COUNT TO WS-MEDIUM-ED
+    MOVE WS-SMALL-COUNT TO WS-SMALL-ED
+    MOVE WS-TINY-COUNT TO WS-TINY-ED
+    MOVE WS-NEGATIVE-COUNT TO WS-NEGATIVE-ED
+    MOVE "BIG" TO WS-BAND-NAME(1)
+    MOVE WS-BIG-COUNT TO WS-BAND-CURRENT-COUNT(1)
+    MOVE "MEDIUM" TO WS-BAND-NAME(2)
+    MOVE WS-MEDIUM-COUNT TO WS-BAND-CURRENT-COUNT(2)
+    MOVE "SMALL" TO WS-BAND-NAME(3)
+    MOVE WS-SMALL-COUNT TO WS-BAND-CURRENT-COUNT(3)
+    MOVE "TINY" TO WS-BAND-NAME(4)
+    MOVE WS-TINY-COUNT TO WS-BAND-CURRENT-COUNT(4)
+    MOVE "NEGATIVE" TO WS-BAND-NAME(5)
+    MOVE WS-NEGATIVE-COUNT TO WS-BAND-CURRENT-COUNT(5)
+    COMPUTE WS-CURRENT-TOTAL = WS-BIG-COUNT + WS-MEDIUM-COUNT
+        + WS-SMALL-COUNT + WS-TINY-COUNT + WS-NEGATIVE-COUNT
+    OPEN OUTPUT DIST-FILE
+    IF NOT WS-DIST-OK
+        DISPLAY "ERROR OPENING DIST-FILE, STATUS = " WS-DIST-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    MOVE RUNHDR-RUN-ID TO WS-HDR-RUN-ID
+    MOVE RUNHDR-RUN-DATE TO WS-HDR-RUN-DATE
+    MOVE RUNHDR-RUN-TIME TO WS-HDR-RUN-TIME
+    MOVE WS-HEADER-LINE TO DIST-REC
+    WRITE DIST-REC
+    MOVE WS-DIST-LINE TO DIST-REC
+    WRITE DIST-REC
+    CLOSE DIST-FILE.
+
+9150-WRITE-CONTROL-REPORT.
+    OPEN OUTPUT CONTROL-FILE
+    IF NOT WS-CONTROL-OK
+        DISPLAY "ERROR OPENING CONTROL-FILE, STATUS = " WS-CONTROL-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    MOVE RUNHDR-RUN-ID TO WS-HDR-RUN-ID
+    MOVE RUNHDR-RUN-DATE TO WS-HDR-RUN-DATE
+    MOVE RUNHDR-RUN-TIME TO WS-HDR-RUN-TIME
+    MOVE WS-HEADER-LINE TO CONTROL-REC
+    WRITE CONTROL-REC
+    IF WS-BASELINE-AVAILABLE
+        COMPUTE WS-PRIOR-TOTAL = WS-BAND-PRIOR-COUNT(1)
+            + WS-BAND-PRIOR-COUNT(2) + WS-BAND-PRIOR-COUNT(3)
+            + WS-BAND-PRIOR-COUNT(4) + WS-BAND-PRIOR-COUNT(5)
+        PERFORM 9160-COMPARE-BAND
+            VARYING WS-BAND-IDX FROM 1 BY 1
+            UNTIL WS-BAND-IDX > 5
+    ELSE
+        MOVE "NO PRIOR-RUN BASELINE AVAILABLE, SKIPPING RECONCILIATION"
+            TO CONTROL-REC
+        WRITE CONTROL-REC
+    END-IF
+    CLOSE CONTROL-FILE.
+
+9160-COMPARE-BAND.
+    MOVE SPACES TO WS-CTL-FLAG
+    IF WS-CURRENT-TOTAL > 0
+        COMPUTE WS-CURRENT-SHARE ROUNDED =
+            WS-BAND-CURRENT-COUNT(WS-BAND-IDX) * 100 / WS-CURRENT-TOTAL
+    ELSE
+        MOVE 0 TO WS-CURRENT-SHARE
+    END-IF
+    IF WS-PRIOR-TOTAL > 0
+        COMPUTE WS-PRIOR-SHARE ROUNDED =
+            WS-BAND-PRIOR-COUNT(WS-BAND-IDX) * 100 / WS-PRIOR-TOTAL
+    ELSE
+        MOVE 0 TO WS-PRIOR-SHARE
+    END-IF
+    COMPUTE WS-SHARE-DELTA = WS-CURRENT-SHARE - WS-PRIOR-SHARE
+    IF WS-SHARE-DELTA < 0
+        COMPUTE WS-SHARE-DELTA = WS-SHARE-DELTA * -1
+    END-IF
+    IF WS-SHARE-DELTA > WS-RECON-PCT
+        MOVE "** FLAGGED" TO WS-CTL-FLAG
+    END-IF
+    MOVE WS-BAND-NAME(WS-BAND-IDX) TO WS-CTL-BAND
+    MOVE WS-PRIOR-SHARE TO WS-CTL-PRIOR-PCT
+    MOVE WS-CURRENT-SHARE TO WS-CTL-CURRENT-PCT
+    MOVE WS-CONTROL-LINE TO CONTROL-REC
+    WRITE CONTROL-REC.
+
+9180-SAVE-BASELINE.
+    OPEN OUTPUT BASELINE-FILE
+    IF NOT WS-BASELINE-OK
+        DISPLAY "ERROR OPENING BASELINE-FILE, STATUS = " WS-BASELINE-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    MOVE WS-BIG-COUNT TO BASE-BIG-COUNT
+    MOVE WS-MEDIUM-COUNT TO BASE-MEDIUM-COUNT
+    MOVE WS-SMALL-COUNT TO BASE-SMALL-COUNT
+    MOVE WS-TINY-COUNT TO BASE-TINY-COUNT
+    MOVE WS-NEGATIVE-COUNT TO BASE-NEGATIVE-COUNT
+    WRITE BASELINE-REC
+    CLOSE BASELINE-FILE.
