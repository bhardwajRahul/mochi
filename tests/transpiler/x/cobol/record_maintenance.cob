@@ -0,0 +1,211 @@
+*> Hand-maintained online single-record correction utility (req015).
+*> Unlike the batch programs in this directory, this one is not
+*> transpiler output -- it is invoked directly against a keyed
+*> ACCEPT/DISPLAY session so an operator can fix one bad record
+*> without rerunning the whole night's batch.
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MAIN.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RESULT-FILE ASSIGN TO "RESULT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RESULT-STATUS.
+    SELECT RESULT-NEW-FILE ASSIGN TO "RESLTNEW"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RESULT-NEW-STATUS.
+    SELECT NEST-RESULT-FILE ASSIGN TO "NESTRSLT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-NEST-RESULT-STATUS.
+    SELECT NEST-RESULT-NEW-FILE ASSIGN TO "NESTRNEW"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-NEST-RESULT-NEW-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  RESULT-FILE.
+01  RESULT-REC.
+    COPY CUSTREC.
+
+FD  RESULT-NEW-FILE.
+01  RESULT-NEW-REC.
+    COPY CUSTREC.
+
+FD  NEST-RESULT-FILE.
+01  NEST-RESULT-REC.
+    05 NR-AGE-KEY PIC 9(06).
+    05 NR-CATEGORY PIC X(10).
+
+FD  NEST-RESULT-NEW-FILE.
+01  NEST-RESULT-NEW-REC.
+    05 NRN-AGE-KEY PIC 9(06).
+    05 NRN-CATEGORY PIC X(10).
+
+WORKING-STORAGE SECTION.
+01 WS-RESULT-STATUS PIC X(02) VALUE "00".
+    88 WS-RESULT-OK VALUE "00".
+01 WS-RESULT-NEW-STATUS PIC X(02) VALUE "00".
+    88 WS-RESULT-NEW-OK VALUE "00".
+01 WS-NEST-RESULT-STATUS PIC X(02) VALUE "00".
+    88 WS-NEST-RESULT-OK VALUE "00".
+01 WS-NEST-RESULT-NEW-STATUS PIC X(02) VALUE "00".
+    88 WS-NEST-RESULT-NEW-OK VALUE "00".
+01 WS-EOF-SW PIC X(01) VALUE "N".
+    88 WS-EOF VALUE "Y".
+    88 WS-NOT-EOF VALUE "N".
+01 WS-FOUND-SW PIC X(01) VALUE "N".
+    88 WS-RECORD-FOUND VALUE "Y".
+01 WS-TARGET-SW PIC X(01) VALUE "1".
+    88 WS-TARGET-IS-RESULT VALUE "1".
+    88 WS-TARGET-IS-NEST-RESULT VALUE "2".
+01 WS-SEARCH-ID PIC X(06) VALUE SPACES.
+01 WS-SEARCH-KEY PIC 9(06) VALUE 0.
+01 WS-NEW-CATEGORY PIC X(100) VALUE SPACES.
+01 WS-NEW-NEST-CATEGORY PIC X(10) VALUE SPACES.
+
+PROCEDURE DIVISION.
+0000-MAIN-LOGIC.
+*> One target file and one correction per invocation -- jcl/RECMAINT
+*> promotes exactly one of RESLTNEW/NESTRNEW over its original based
+*> on this run's single RETURN-CODE, so this program cannot loop back
+*> for another correction the way it once did: a second correction in
+*> the same run would rebuild the *NEW file from the pristine original
+*> again, silently discarding the first one, and there would be no way
+*> for one RETURN-CODE to report two different corrections' outcomes
+*> to the JCL. Run this program again for the next record.
+    PERFORM 2000-CORRECT-ONE-RECORD
+    STOP RUN.
+
+2000-CORRECT-ONE-RECORD.
+*> This program only ever produces a corrected copy alongside the
+*> original (RESLTNEW/NESTRNEW) -- it never renames or deletes a
+*> dataset itself, the same as every other program in this system
+*> leaves dataset management to the JCL layer. RETURN-CODE reports
+*> both which target was touched and whether the key was found, so
+*> jcl/RECMAINT's promotion step can tell which of RESLTNEW/NESTRNEW
+*> (if either) actually holds a correction:
+*>     0  = RESULT-FILE key found and corrected in RESLTNEW
+*>     4  = RESULT-FILE key not found, RESLTNEW is an unchanged copy
+*>     12 = NEST-RESULT-FILE key found and corrected in NESTRNEW
+*>     16 = NEST-RESULT-FILE key not found, NESTRNEW is an unchanged copy
+*>     8  = fatal error opening a file (see 2100/2200)
+    DISPLAY "RECORD MAINTENANCE - WHICH FILE? (1=YES/NO RESULT 2=NESTED CLASSIFIER RESULT)"
+    ACCEPT WS-TARGET-SW
+    IF WS-TARGET-IS-NEST-RESULT
+        DISPLAY "ENTER AGE-KEY TO CORRECT"
+        ACCEPT WS-SEARCH-KEY
+        PERFORM 2200-COPY-NEST-WITH-CORRECTION
+        IF WS-RECORD-FOUND
+            DISPLAY "RECORD " WS-SEARCH-KEY " CORRECTED IN NESTRNEW"
+            MOVE 12 TO RETURN-CODE
+        ELSE
+            DISPLAY "RECORD " WS-SEARCH-KEY " NOT FOUND, NESTRNEW IS AN UNCHANGED COPY"
+            MOVE 16 TO RETURN-CODE
+        END-IF
+    ELSE
+        DISPLAY "ENTER CUST-ID TO CORRECT"
+        ACCEPT WS-SEARCH-ID
+        PERFORM 2100-COPY-WITH-CORRECTION
+        IF WS-RECORD-FOUND
+            DISPLAY "RECORD " WS-SEARCH-ID " CORRECTED IN RESLTNEW"
+            MOVE 0 TO RETURN-CODE
+        ELSE
+            DISPLAY "RECORD " WS-SEARCH-ID " NOT FOUND, RESLTNEW IS AN UNCHANGED COPY"
+            MOVE 4 TO RETURN-CODE
+        END-IF
+    END-IF.
+
+2100-COPY-WITH-CORRECTION.
+*> RESULT-FILE is a line-sequential dataset, so a corrected record
+*> cannot be REWRITTEN in place once its length changes; instead the
+*> whole file is copied through with the one matching record
+*> substituted. RESLTNEW is left as the corrected (or, if the key
+*> was not found, unchanged) copy for the JCL-level promotion step
+*> to pick up -- see the note at 2000-CORRECT-ONE-RECORD.
+    SET WS-NOT-EOF TO TRUE
+    MOVE "N" TO WS-FOUND-SW
+    OPEN INPUT RESULT-FILE
+    IF NOT WS-RESULT-OK
+        DISPLAY "ERROR OPENING RESULT-FILE, STATUS = " WS-RESULT-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN OUTPUT RESULT-NEW-FILE
+    IF NOT WS-RESULT-NEW-OK
+        DISPLAY "ERROR OPENING RESLTNEW, STATUS = " WS-RESULT-NEW-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    PERFORM 2110-READ-RESULT-RECORD
+    PERFORM 2130-COPY-ONE-RECORD UNTIL WS-EOF
+    CLOSE RESULT-FILE
+    CLOSE RESULT-NEW-FILE.
+
+2110-READ-RESULT-RECORD.
+    READ RESULT-FILE
+        AT END SET WS-EOF TO TRUE
+        NOT AT END CONTINUE
+    END-READ.
+
+2130-COPY-ONE-RECORD.
+    IF CUST-ID OF RESULT-REC = WS-SEARCH-ID
+        PERFORM 2140-APPLY-CORRECTION
+    END-IF
+    MOVE RESULT-REC TO RESULT-NEW-REC
+    WRITE RESULT-NEW-REC
+    PERFORM 2110-READ-RESULT-RECORD.
+
+2140-APPLY-CORRECTION.
+    DISPLAY "CURRENT AGE:     " AGE OF RESULT-REC
+    DISPLAY "CURRENT CATEGORY:" CATEGORY OF RESULT-REC
+    DISPLAY "ENTER CORRECTED CATEGORY"
+    ACCEPT WS-NEW-CATEGORY
+    MOVE WS-NEW-CATEGORY TO CATEGORY OF RESULT-REC
+    MOVE "Y" TO WS-FOUND-SW.
+
+2200-COPY-NEST-WITH-CORRECTION.
+*> NEST-RESULT-FILE is likewise line-sequential, so it is corrected
+*> the same way as RESULT-FILE: copy through with the one matching
+*> record substituted. NESTRNEW is left as the corrected (or
+*> unchanged) copy for the JCL-level promotion step to pick up.
+    SET WS-NOT-EOF TO TRUE
+    MOVE "N" TO WS-FOUND-SW
+    OPEN INPUT NEST-RESULT-FILE
+    IF NOT WS-NEST-RESULT-OK
+        DISPLAY "ERROR OPENING NEST-RESULT-FILE, STATUS = " WS-NEST-RESULT-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN OUTPUT NEST-RESULT-NEW-FILE
+    IF NOT WS-NEST-RESULT-NEW-OK
+        DISPLAY "ERROR OPENING NESTRNEW, STATUS = " WS-NEST-RESULT-NEW-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    PERFORM 2210-READ-NEST-RESULT-RECORD
+    PERFORM 2230-COPY-ONE-NEST-RECORD UNTIL WS-EOF
+    CLOSE NEST-RESULT-FILE
+    CLOSE NEST-RESULT-NEW-FILE.
+
+2210-READ-NEST-RESULT-RECORD.
+    READ NEST-RESULT-FILE
+        AT END SET WS-EOF TO TRUE
+        NOT AT END CONTINUE
+    END-READ.
+
+2230-COPY-ONE-NEST-RECORD.
+    IF NR-AGE-KEY = WS-SEARCH-KEY
+        PERFORM 2240-APPLY-NEST-CORRECTION
+    END-IF
+    MOVE NEST-RESULT-REC TO NEST-RESULT-NEW-REC
+    WRITE NEST-RESULT-NEW-REC
+    PERFORM 2210-READ-NEST-RESULT-RECORD.
+
+2240-APPLY-NEST-CORRECTION.
+    DISPLAY "CURRENT CATEGORY:" NR-CATEGORY
+    DISPLAY "ENTER CORRECTED CATEGORY"
+    ACCEPT WS-NEW-NEST-CATEGORY
+    MOVE WS-NEW-NEST-CATEGORY TO NR-CATEGORY
+    MOVE "Y" TO WS-FOUND-SW.
