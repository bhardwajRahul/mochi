@@ -3,30 +3,225 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. MAIN.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PAIR-FILE ASSIGN TO "PAIRS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PAIR-STATUS.
+    SELECT REPORT-FILE ASSIGN TO "CMPRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+    SELECT EXTRACT-FILE ASSIGN TO "EXTRACT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXTRACT-STATUS.
+    SELECT RUNID-FILE ASSIGN TO "RUNIDOVR"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RUNID-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  PAIR-FILE.
+01  PAIR-REC.
+    05 PAIR-STR1 PIC X(30).
+    05 PAIR-STR2 PIC X(30).
+    05 PAIR-MODE PIC X(01).
+        88 PAIR-MODE-LITERAL VALUE "L".
+        88 PAIR-MODE-INSENSITIVE VALUE "I".
+
+FD  REPORT-FILE.
+01  REPORT-REC PIC X(80).
+
+FD  EXTRACT-FILE.
+01  EXTRACT-REC.
+    COPY EXTRECRD.
+
+FD  RUNID-FILE.
+01  RUNID-OVR-REC.
+    COPY RUNIDOVR.
+
 WORKING-STORAGE SECTION.
-01 TMP PIC S9(9) VALUE 0.
-01 TMP-STR PIC Z(18).
+01 WS-PAIR-STATUS PIC X(02) VALUE "00".
+    88 WS-PAIR-OK VALUE "00".
+01 WS-REPORT-STATUS PIC X(02) VALUE "00".
+    88 WS-REPORT-OK VALUE "00".
+01 WS-EXTRACT-STATUS PIC X(02) VALUE "00".
+    88 WS-EXTRACT-OK VALUE "00".
+    88 WS-EXTRACT-NOT-FOUND VALUE "35".
+01 WS-RUNID-STATUS PIC X(02) VALUE "00".
+    88 WS-RUNID-OK VALUE "00".
+01 WS-EXTRACT-KEY-ED PIC Z(09)9.
+01 WS-PAIR-SEQ PIC 9(09) COMP VALUE 0.
+01 WS-EOF-SW PIC X(01) VALUE "N".
+    88 WS-EOF VALUE "Y".
+    88 WS-NOT-EOF VALUE "N".
+01 WS-PAIR-COUNT PIC 9(04) COMP VALUE 0.
+01 WS-PAIR-IDX PIC 9(04) COMP VALUE 0.
+01 WS-PAIR-TABLE-MAX PIC 9(04) COMP VALUE 100.
+01 WS-PAIR-TABLE.
+    05 WS-PAIR-ENTRY OCCURS 100 TIMES.
+        10 WS-TBL-STR1 PIC X(30).
+        10 WS-TBL-STR2 PIC X(30).
+        10 WS-TBL-MODE PIC X(01).
+            88 WS-TBL-MODE-INSENSITIVE VALUE "I".
+01 WS-EQUAL-FLAG PIC X(03) VALUE SPACES.
+01 WS-FIRST-FLAG PIC X(07) VALUE SPACES.
+01 WS-CMP1 PIC X(30) VALUE SPACES.
+01 WS-CMP2 PIC X(30) VALUE SPACES.
+01 WS-REPORT-LINE.
+    05 WS-RPT-STR1 PIC X(30).
+    05 FILLER PIC X(02) VALUE SPACES.
+    05 WS-RPT-STR2 PIC X(30).
+    05 FILLER PIC X(02) VALUE SPACES.
+    05 WS-RPT-MODE PIC X(01).
+    05 FILLER PIC X(02) VALUE SPACES.
+    05 WS-RPT-EQUAL PIC X(03).
+    05 FILLER PIC X(02) VALUE SPACES.
+    05 WS-RPT-FIRST PIC X(07).
+01 WS-RUN-HEADER.
+    COPY RUNHDR.
+01 WS-HEADER-LINE.
+    05 FILLER PIC X(07) VALUE "RUN ID:".
+    05 WS-HDR-RUN-ID PIC X(12).
+    05 FILLER PIC X(05) VALUE SPACES.
+    05 FILLER PIC X(05) VALUE "DATE:".
+    05 WS-HDR-RUN-DATE PIC X(08).
+    05 FILLER PIC X(05) VALUE SPACES.
+    05 FILLER PIC X(05) VALUE "TIME:".
+    05 WS-HDR-RUN-TIME PIC X(08).
 
 PROCEDURE DIVISION.
-    IF "a" < "b"
-        DISPLAY 1
-    ELSE
-        DISPLAY 0
+0000-MAIN-LOGIC.
+    PERFORM 0500-STAMP-RUN-HEADER
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-PROCESS-PAIR
+        VARYING WS-PAIR-IDX FROM 1 BY 1
+        UNTIL WS-PAIR-IDX > WS-PAIR-COUNT
+    PERFORM 9000-TERMINATE
+    STOP RUN.
+
+0500-STAMP-RUN-HEADER.
+    ACCEPT RUNHDR-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT RUNHDR-RUN-TIME FROM TIME
+    STRING RUNHDR-RUN-DATE DELIMITED BY SIZE
+           RUNHDR-RUN-TIME(1:4) DELIMITED BY SIZE
+        INTO RUNHDR-RUN-ID
+    PERFORM 0550-APPLY-RUNID-OVERRIDE.
+
+0550-APPLY-RUNID-OVERRIDE.
+    OPEN INPUT RUNID-FILE
+    IF WS-RUNID-OK
+        READ RUNID-FILE
+            AT END CONTINUE
+            NOT AT END
+                MOVE RUNID-OVR-ID TO RUNHDR-RUN-ID
+                MOVE RUNID-OVR-DATE TO RUNHDR-RUN-DATE
+                MOVE RUNID-OVR-TIME TO RUNHDR-RUN-TIME
+        END-READ
+        CLOSE RUNID-FILE
+    END-IF.
+
+1000-INITIALIZE.
+    OPEN OUTPUT REPORT-FILE
+    IF NOT WS-REPORT-OK
+        DISPLAY "ERROR OPENING REPORT-FILE, STATUS = " WS-REPORT-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
     END-IF
-    IF "a" <= "a"
-        DISPLAY 1
-    ELSE
-        DISPLAY 0
+    OPEN EXTEND EXTRACT-FILE
+    IF WS-EXTRACT-NOT-FOUND
+        OPEN OUTPUT EXTRACT-FILE
     END-IF
-    IF "b" > "a"
-        DISPLAY 1
-    ELSE
-        DISPLAY 0
+    IF NOT WS-EXTRACT-OK
+        DISPLAY "ERROR OPENING EXTRACT-FILE, STATUS = " WS-EXTRACT-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
     END-IF
-    IF "b" >= "b"
-        DISPLAY 1
+    MOVE RUNHDR-RUN-ID TO WS-HDR-RUN-ID
+    MOVE RUNHDR-RUN-DATE TO WS-HDR-RUN-DATE
+    MOVE RUNHDR-RUN-TIME TO WS-HDR-RUN-TIME
+    MOVE WS-HEADER-LINE TO REPORT-REC
+    WRITE REPORT-REC
+    PERFORM 1200-LOAD-PAIR-TABLE.
+
+1200-LOAD-PAIR-TABLE.
+    OPEN INPUT PAIR-FILE
+    IF NOT WS-PAIR-OK
+        DISPLAY "ERROR OPENING PAIR-FILE, STATUS = " WS-PAIR-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    PERFORM 2100-READ-PAIR-RECORD
+    PERFORM 1210-APPEND-PAIR-ENTRY UNTIL WS-EOF
+    CLOSE PAIR-FILE.
+
+1210-APPEND-PAIR-ENTRY.
+    IF WS-PAIR-COUNT >= WS-PAIR-TABLE-MAX
+        DISPLAY "PAIR-FILE HAS MORE THAN " WS-PAIR-TABLE-MAX
+            " PAIRS, WS-PAIR-TABLE IS FULL"
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    ADD 1 TO WS-PAIR-COUNT
+    MOVE PAIR-STR1 TO WS-TBL-STR1(WS-PAIR-COUNT)
+    MOVE PAIR-STR2 TO WS-TBL-STR2(WS-PAIR-COUNT)
+    MOVE PAIR-MODE TO WS-TBL-MODE(WS-PAIR-COUNT)
+    PERFORM 2100-READ-PAIR-RECORD.
+
+2100-READ-PAIR-RECORD.
+    READ PAIR-FILE
+        AT END SET WS-EOF TO TRUE
+        NOT AT END CONTINUE
+    END-READ.
+
+2000-PROCESS-PAIR.
+    PERFORM 2200-COMPARE-PAIR
+    PERFORM 2300-WRITE-REPORT-RECORD
+    PERFORM 2380-WRITE-EXTRACT-RECORD.
+
+2200-COMPARE-PAIR.
+    IF WS-TBL-MODE-INSENSITIVE(WS-PAIR-IDX)
+        MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TBL-STR1(WS-PAIR-IDX)))
+            TO WS-CMP1
+        MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TBL-STR2(WS-PAIR-IDX)))
+            TO WS-CMP2
     ELSE
-        DISPLAY 0
+        MOVE WS-TBL-STR1(WS-PAIR-IDX) TO WS-CMP1
+        MOVE WS-TBL-STR2(WS-PAIR-IDX) TO WS-CMP2
     END-IF
-    STOP RUN.
+    IF WS-CMP1 = WS-CMP2
+        MOVE "YES" TO WS-EQUAL-FLAG
+        MOVE "NEITHER" TO WS-FIRST-FLAG
+    ELSE
+        MOVE "NO" TO WS-EQUAL-FLAG
+        IF WS-CMP1 < WS-CMP2
+            MOVE "STR1" TO WS-FIRST-FLAG
+        ELSE
+            MOVE "STR2" TO WS-FIRST-FLAG
+        END-IF
+    END-IF.
+
+2300-WRITE-REPORT-RECORD.
+    MOVE WS-TBL-STR1(WS-PAIR-IDX) TO WS-RPT-STR1
+    MOVE WS-TBL-STR2(WS-PAIR-IDX) TO WS-RPT-STR2
+    MOVE WS-TBL-MODE(WS-PAIR-IDX) TO WS-RPT-MODE
+    MOVE WS-EQUAL-FLAG TO WS-RPT-EQUAL
+    MOVE WS-FIRST-FLAG TO WS-RPT-FIRST
+    MOVE WS-REPORT-LINE TO REPORT-REC
+    WRITE REPORT-REC.
+
+2380-WRITE-EXTRACT-RECORD.
+    ADD 1 TO WS-PAIR-SEQ
+    MOVE WS-PAIR-SEQ TO WS-EXTRACT-KEY-ED
+    MOVE RUNHDR-RUN-ID TO EXT-RUN-ID
+    MOVE "STRCMP" TO EXT-SOURCE-PROGRAM
+    MOVE WS-EXTRACT-KEY-ED TO EXT-KEY
+    MOVE WS-TBL-STR1(WS-PAIR-IDX) TO EXT-FIELD-1
+    MOVE WS-TBL-STR2(WS-PAIR-IDX) TO EXT-FIELD-2
+    MOVE WS-TBL-MODE(WS-PAIR-IDX) TO EXT-FIELD-3
+    MOVE WS-EQUAL-FLAG TO EXT-RESULT
+    WRITE EXTRACT-REC.
+
+9000-TERMINATE.
+    CLOSE REPORT-FILE
+    CLOSE EXTRACT-FILE.
